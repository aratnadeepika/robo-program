@@ -3,45 +3,271 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-09  DLR  ADD REPORT COMMAND, WRITES CURRENT POSITION
+      *                  TO RPFILE ON DEMAND.
+      * 2026-08-09  DLR  IPFILE/RPFILE NOW ASSIGNED BY LOGICAL (DD)
+      *                  NAME INSTEAD OF A HARDCODED PATH LITERAL -
+      *                  OPERATIONS POINTS THEM AT THE DAY'S DATASETS
+      *                  BY SETTING THE IPFILE/RPFILE DD AT SUBMIT TIME.
+      * 2026-08-09  DLR  OPEN/READ/WRITE NOW CHECK FS AND FS1 AND STOP
+      *                  THE RUN WITH A DIAGNOSTIC ON A BAD STATUS
+      *                  INSTEAD OF RUNNING BLIND.  ALSO SPACE-FILL
+      *                  RPT-REC UP FRONT SO ITS FILLER BYTES DON'T
+      *                  CARRY LOW-VALUES INTO THE FIRST WRITE.
+      * 2026-08-09  DLR  TABLETOP SIZE NOW COMES FROM A ONE-RECORD
+      *                  TBFILE CONTROL FILE READ AT THE START OF THE
+      *                  JOB INSTEAD OF BEING HARDCODED IN ROW1/COL1'S
+      *                  88-LEVELS.  THE SCREEN SECTION DISPLAY STAYS A
+      *                  FIXED 11x21 BOX REGARDLESS OF THE CONFIGURED
+      *                  SIZE.
+      * 2026-08-09  DLR  PLACE AND MOVE NOW ALSO REJECT ANY CELL LISTED
+      *                  IN THE NEW OBFILE OBSTACLE CONTROL FILE (ONE
+      *                  BLOCKED ROW/COLUMN PAIR PER RECORD, OPTIONAL -
+      *                  NO OBFILE MEANS NO OBSTACLES).
+      * 2026-08-09  DLR  ADDED A MACHINE-READABLE AUDIT TRAIL (NEW
+      *                  AUFILE) WRITTEN ALONGSIDE RPFILE - ONE RECORD
+      *                  PER COMMAND WITH A JOB-START TIMESTAMP, THE
+      *                  RAW COMMAND TEXT, AND THE ROBOT'S BEFORE/AFTER
+      *                  POSITION, FOR AUDIT TRACEABILITY SEPARATE FROM
+      *                  THE HUMAN-READABLE REPORT FORMAT.
+      * 2026-08-09  DLR  ADDED CHECKPOINT/RESTART SUPPORT.  THE JOB NOW
+      *                  WRITES ITS RECORD COUNT AND ROW1/COL1/FACE1 TO
+      *                  A NEW CKFILE EVERY CKPT-INTERVAL COMMANDS, AND
+      *                  WILL PICK UP FROM THE LAST CHECKPOINT INSTEAD
+      *                  OF RECORD ONE WHEN OPERATIONS FEEDS IT A
+      *                  MATCHING RSFILE RESTART CONTROL RECORD.
+      * 2026-08-09  DLR  MOVE NOW TAKES AN OPTIONAL NUMERIC STEP COUNT
+      *                  (REUSING CMD-P'S PLACE-COORDINATE R FIELD) SO
+      *                  "MOVE 3" ADVANCES THE ROBOT THREE CELLS IN ITS
+      *                  CURRENT FACING INSTEAD OF NEEDING THREE
+      *                  SEPARATE MOVE LINES IN THE INPUT FILE.
+      * 2026-08-09  DLR  CMD1 BACK TO ITS ORIGINAL PIC X(5) SO THE
+      *                  PLACE/MOVE COORDINATE COLUMNS LINE UP THE WAY
+      *                  THEY ALWAYS HAVE - REPORT IS NOW RECOGNIZED
+      *                  THROUGH A SEPARATE CMD-HEAD FIELD INSTEAD OF
+      *                  WIDENING THE SHARED COMMAND FIELD.  FACE1 AND
+      *                  ROBO1 ARE NOW SPACE-FILLED AT JOB START LIKE
+      *                  RPT-REC, SO A REJECTED COMMAND AHEAD OF THE
+      *                  FIRST PLACE NO LONGER FAILS THE AUFILE WRITE.
+      *                  OBFILE LOADING NOW STOPS THE RUN WITH A
+      *                  DIAGNOSTIC IF IT EVER SEES MORE THAN 50
+      *                  OBSTACLE RECORDS INSTEAD OF RUNNING PAST THE
+      *                  END OF OBSTACLE-TABLE.
+      * 2026-08-09  DLR  RESTART RUNS NOW OPEN RPFILE/AUFILE/CKFILE
+      *                  EXTEND INSTEAD OF OUTPUT SO THE PRIOR RUN'S
+      *                  REPORT/AUDIT/CHECKPOINT HISTORY SURVIVES A
+      *                  RESTART INSTEAD OF BEING TRUNCATED; THE
+      *                  RESTART CHECK NOW RUNS BEFORE THOSE FILES ARE
+      *                  OPENED SO IT CAN MAKE THAT CALL.  CKPT-REC
+      *                  ALSO CARRIES THE REJECTED-COMMAND COUNT SO A
+      *                  RESTART RESUMES THE TRAILER'S TOTAL REJECTED
+      *                  TALLY, NOT JUST THE COMMAND COUNT.  OBFILE AND
+      *                  RSFILE ARE NOW CLOSED UNCONDITIONALLY, NOT
+      *                  ONLY WHEN FOUND.  READ-PARA NOW REFRESHES THE
+      *                  REPORT'S BEFORE-POSITION FROM THE CURRENT
+      *                  ROW1/COL1/FACE1 ON EVERY COMMAND IT HANDLES,
+      *                  SO A COMMAND FOLLOWING AN "END" NO LONGER
+      *                  SHOWS THE PREVIOUS RUN'S LEFTOVER POSITION AS
+      *                  ITS "BEFORE".  A COMMAND ISSUED BEFORE THE
+      *                  FIRST PLACE NO LONGER COUNTS AGAINST TOTAL
+      *                  REJECTED - THAT TALLY IS SCOPED TO INVALID
+      *                  COMMAND/COORDINATES/FACE/OUT-OF-TABLE.  A
+      *                  MULTI-STEP MOVE NOW WRITES ONE RPFILE LINE
+      *                  FOR THE WHOLE COMMAND, REFLECTING ITS NET
+      *                  RESULT, INSTEAD OF ONE LINE PER CELL STEPPED.
+      * 2026-08-09  DLR  RPT-REC AND AUD-REC ARE NOW SPACE-FILLED WITH
+      *                  INITIALIZE WITH FILLER FOLLOWED BY INITIALIZE
+      *                  ... ALL TO VALUE, INSTEAD OF MOVE SPACES, SO
+      *                  THEIR "COMMAND: "/"BEFORE: "/"AFTER: " LABEL
+      *                  LITERALS COME BACK IN PLACE INSTEAD OF STAYING
+      *                  BLANK FOR THE WHOLE RUN.  REPORT IS NOW
+      *                  RECOGNIZED IN READ-PARA (NOT JUST
+      *                  ROBO-MOVE-PARA) SO A REPORT LINE AHEAD OF THE
+      *                  FIRST PLACE, OR BETWEEN RUNS RIGHT AFTER AN
+      *                  "END", IS HONORED INSTEAD OF BEING TREATED AS
+      *                  NEEDING A PLACE FIRST.  "NO COMMANDS IN INPUT
+      *                  FILE" NOW ONLY WRITES WHEN THE FILE WAS
+      *                  GENUINELY EMPTY, NOT ON EVERY END-OF-FILE
+      *                  REACHED WHILE WAITING FOR A PLACE AFTER AN
+      *                  "END" HAS ALREADY PROCESSED COMMANDS.
+      * 2026-08-09  DLR  A REPORT ISSUED BEFORE THE FIRST PLACE (OR
+      *                  AFTER AN "END") NO LONGER COMPUTES A
+      *                  BEFORE:/AFTER: POSITION OUT OF ROW1/COL1 WHILE
+      *                  THEY ARE STILL ZERO - IT NOW WRITES AN
+      *                  EXPLICIT "NO ROBOT PLACED" LINE TO RPFILE AND
+      *                  AUFILE INSTEAD, MATCHING WHAT THE JOB SUMMARY
+      *                  ALREADY SAYS FOR THE SAME CASE.  TABLE-SIZE-
+      *                  PARA NOW REJECTS A NON-NUMERIC TBFILE CONTROL
+      *                  RECORD WITH A DIAGNOSTIC INSTEAD OF LETTING
+      *                  BAD ROW/COLUMN COUNTS FLOW INTO THE TABLE
+      *                  BOUNDS ARITHMETIC UNCHECKED.  OPEN-PARA NOW
+      *                  WRITES A "RESTARTING FROM CHECKPOINT" LINE TO
+      *                  RPFILE WHENEVER RESTART-ACTIVE IS SET, SO A
+      *                  LEFTOVER RSFILE FLIPPING A RUN INTO RESTART
+      *                  MODE IS VISIBLE IN THE REPORT INSTEAD OF
+      *                  SILENT; AND RESTART-SKIP-PARA NOW STOPS
+      *                  SKIPPING AND FAILS THE RUN WITH A DIAGNOSTIC
+      *                  IF THE CHECKPOINT COUNT RUNS PAST THE END OF
+      *                  IPFILE INSTEAD OF APPENDING ON TOP OF AN
+      *                  UNRELATED, SHORTER INPUT FILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROBOPGM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IPFILE ASSIGN TO "/Users/venkatpk/deepa/input.txt"
+           SELECT IPFILE ASSIGN TO "IPFILE"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS.
 
-           SELECT RPFILE ASSIGN TO "/Users/venkatpk/deepa/report.txt"
+           SELECT RPFILE ASSIGN TO "RPFILE"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS1.    
+           FILE STATUS IS FS1.
+
+           SELECT TBFILE ASSIGN TO "TBFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+
+           SELECT OPTIONAL OBFILE ASSIGN TO "OBFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+
+           SELECT AUFILE ASSIGN TO "AUFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS4.
+
+           SELECT CKFILE ASSIGN TO "CKFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS5.
+
+           SELECT OPTIONAL RSFILE ASSIGN TO "RSFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS6.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD IPFILE.
-       01 CMD PIC X(17).
+       01 CMD PIC X(18).
 
        FD RPFILE.
        01 RPT PIC X(75).
 
+       FD TBFILE.
+       01 TBL-CTL PIC X(05).
+
+       FD OBFILE.
+       01 OB-REC PIC X(05).
+
+       FD AUFILE.
+       01 AUD PIC X(75).
+
+       FD CKFILE.
+       01 CK-REC PIC X(30).
+
+       FD RSFILE.
+       01 RS-REC PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 ROBO1 PIC X.
        01 FS PIC XX.
        01 FS1 PIC XX.
+       01 FS2 PIC XX.
        01 IP-EOF PIC X VALUE 'N'.
        01 PLACE-ISSUED PIC X VALUE 'N'.
+       01 RPT-NO-ROBOT-SW PIC X VALUE 'N'.
+          88 RPT-NO-ROBOT VALUE 'Y'.
        01 ROW1 PIC 99.
-          88 ROW-VALID VALUES ARE 05 THRU 15.
        01 COL1 PIC 99.
-          88 COL-VALID VALUES ARE 20 THRU 40.
+       01 ROW-LO PIC 99 VALUE 05.
+       01 ROW-HI PIC 99 VALUE 15.
+       01 COL-LO PIC 99 VALUE 20.
+       01 COL-HI PIC 99 VALUE 40.
+       01 IN-BOUNDS-SW PIC X.
+          88 IN-BOUNDS VALUE 'Y'.
+       01 TBL-CTL-P.
+           05 TBL-ROWS PIC 99.
+           05 FILLER PIC X.
+           05 TBL-COLS PIC 99.
+       01 FS3 PIC XX.
+       01 OB-EOF PIC X VALUE 'N'.
+       01 OBSTACLE-CNT PIC 9(3) VALUE ZERO.
+       01 OB-SUB PIC 9(3).
+       01 OB-CHK-ROW PIC 99.
+       01 OB-CHK-COL PIC 99.
+       01 BLOCKED-SW PIC X.
+          88 BLOCKED VALUE 'Y'.
+       01 OB-REC-P.
+           05 OB-REC-ROW PIC 99.
+           05 FILLER PIC X.
+           05 OB-REC-COL PIC 99.
+       01 OBSTACLE-TABLE.
+           05 OBSTACLE-ENTRY OCCURS 50 TIMES.
+              10 OB-ROW PIC 99.
+              10 OB-COL PIC 99.
+       01 FS4 PIC XX.
+       01 RUN-DATE PIC 9(8) VALUE ZERO.
+       01 RUN-TIME PIC 9(8) VALUE ZERO.
+       01 AUD-REC.
+           05 AUD-DATE PIC 9(8).
+           05 FILLER PIC X.
+           05 AUD-TIME PIC 9(8).
+           05 FILLER PIC X.
+           05 AUD-CMD PIC X(18).
+           05 FILLER PIC X.
+           05 AUD-TXT1 PIC X(7) VALUE "BEFORE:".
+           05 AUD-BEF-R PIC 99.
+           05 FILLER PIC X.
+           05 AUD-BEF-C PIC 99.
+           05 FILLER PIC X.
+           05 AUD-BEF-F PIC X(5).
+           05 FILLER PIC X.
+           05 AUD-TXT2 PIC X(6) VALUE "AFTER:".
+           05 AUD-AFT-R PIC 99.
+           05 FILLER PIC X.
+           05 AUD-AFT-C PIC 99.
+           05 FILLER PIC X.
+           05 AUD-AFT-F PIC X(5).
+       01 FS5 PIC XX.
+       01 FS6 PIC XX.
+       01 CKPT-INTERVAL PIC 9(3) VALUE 010.
+       01 CKPT-DIV PIC 9(6).
+       01 CKPT-REM PIC 9(3).
+       01 RESTART-CNT PIC 9(6) VALUE ZERO.
+       01 RESTART-SUB PIC 9(6).
+       01 RESTART-ACTIVE-SW PIC X VALUE 'N'.
+          88 RESTART-ACTIVE VALUE 'Y'.
+       01 CKPT-REC.
+           05 CKPT-CNT PIC 9(6).
+           05 FILLER PIC X.
+           05 CKPT-ROW PIC 99.
+           05 FILLER PIC X.
+           05 CKPT-COL PIC 99.
+           05 FILLER PIC X.
+           05 CKPT-FACE PIC X(5).
+           05 FILLER PIC X.
+           05 CKPT-PLACED PIC X.
+           05 FILLER PIC X.
+           05 CKPT-REJ PIC 9(6).
+       01 MOVE-CNT PIC 99 VALUE 01.
+       01 MOVE-SUB PIC 99.
+       01 MOVE-BLOCKED-SW PIC X.
+          88 MOVE-BLOCKED VALUE 'Y'.
        01 FACE1 PIC X(5).
        01 ROW-TMP PIC 99.
        01 COL-TMP PIC 99.
        01 FACE-TMP PIC X(5).
+       01 TOT-CMD-CNT PIC 9(6) VALUE ZERO.
+       01 TOT-REJ-CNT PIC 9(6) VALUE ZERO.
        01 RPT-REC.
            05 CMD-STR PIC X(9) VALUE "COMMAND: ".
            05 CMD-R PIC X(20).
@@ -61,7 +287,8 @@
            05 AFT-F PIC X(5).
        01 CMD-P.
            05 CMD1 PIC X(5).
-              88 VALID-CMD VALUE "PLACE", "MOVE", "LEFT", "RIGHT".
+              88 VALID-CMD VALUE "PLACE", "MOVE", "LEFT", "RIGHT",
+                                  "END".
            05 FILLER PIC X.
            05 R PIC 99.
            05 FILLER PIC X.
@@ -69,6 +296,8 @@
            05 FILLER PIC X.
            05 FACE PIC X(5).
               88 VALID-FACE VALUE "EAST", "WEST", "NORTH", "SOUTH".
+       01 CMD-HEAD PIC X(6).
+          88 REPORT-CMD VALUE "REPORT".
        SCREEN SECTION.
        01 TABLE1.
          05 LINE 5 COLUMN 20 VALUE IS '* * * * * * * * * * *'.
@@ -86,79 +315,426 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY TABLE1.
-           INITIALIZE CMD CMD-P.
+           INITIALIZE CMD CMD-P CMD-HEAD.
            INITIALIZE R C ROW1 COL1.
            INITIALIZE RPT.
+           INITIALIZE RPT-REC WITH FILLER.
+           INITIALIZE RPT-REC ALL TO VALUE.
+           INITIALIZE AUD-REC WITH FILLER.
+           INITIALIZE AUD-REC ALL TO VALUE.
+           MOVE SPACES TO CKPT-REC.
+           MOVE SPACES TO FACE1.
+           MOVE SPACE TO ROBO1.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-TIME FROM TIME.
            PERFORM OPEN-PARA THRU OPEN-PARA-X.
-           PERFORM READ-PARA UNTIL PLACE-ISSUED = 'Y'.
-           PERFORM ROBO-MOVE-PARA UNTIL IP-EOF = 'Y'.
+           PERFORM PROCESS-PARA UNTIL IP-EOF = 'Y'.
            PERFORM CLOSE-PARA.
            STOP RUN.
 
+      ******************************************************************
+      * PROCESS-PARA - DRIVES ONE COMMAND AT A TIME THROUGH EITHER
+      * THE "WAITING FOR PLACE" PHASE OR THE "ROBOT IS ACTIVE" PHASE.
+      * AN "END" DELIMITER RECORD FLIPS PLACE-ISSUED BACK TO 'N' SO A
+      * SINGLE INPUT FILE CAN CARRY MANY INDEPENDENT ROBOT RUNS.
+      ******************************************************************
+       PROCESS-PARA.
+            MOVE 'N' TO RPT-NO-ROBOT-SW.
+            IF PLACE-ISSUED IS NOT = 'Y'
+                PERFORM READ-PARA
+            ELSE
+                PERFORM ROBO-MOVE-PARA.
+            PERFORM AUDIT-PARA THRU AUDIT-PARA-X.
+            PERFORM CHECKPOINT-PARA THRU CHECKPOINT-PARA-X.
+
+       PROCESS-PARA-X. EXIT.
+
+      ******************************************************************
+      * OPEN-PARA - OPENS IPFILE AND THE TBFILE/OBFILE/RSFILE CONTROL
+      * FILES FIRST, SINCE RESTART-CHECK-PARA HAS TO KNOW WHETHER THIS
+      * IS A RESTART RUN *BEFORE* RPFILE/AUFILE/CKFILE ARE OPENED - A
+      * RESTART OPENS THEM EXTEND SO THE PRIOR RUN'S REPORT/AUDIT/
+      * CHECKPOINT HISTORY SURVIVES; A NORMAL RUN OPENS THEM OUTPUT AS
+      * BEFORE.
+      ******************************************************************
        OPEN-PARA.
              OPEN INPUT IPFILE.
-             OPEN OUTPUT RPFILE.
+             PERFORM CHECK-FS-PARA THRU CHECK-FS-PARA-X.
+             PERFORM TABLE-SIZE-PARA THRU TABLE-SIZE-PARA-X.
+             PERFORM OBSTACLE-PARA THRU OBSTACLE-PARA-X.
+             PERFORM RESTART-CHECK-PARA THRU RESTART-CHECK-PARA-X.
+             IF RESTART-ACTIVE
+                 OPEN EXTEND RPFILE
+             ELSE
+                 OPEN OUTPUT RPFILE
+             END-IF.
+             PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+             IF RESTART-ACTIVE THEN
+                 MOVE SPACES TO RPT
+                 STRING "========= RESTARTING FROM CHECKPOINT "
+                        DELIMITED BY SIZE
+                        RESTART-CNT DELIMITED BY SIZE
+                        " =========" DELIMITED BY SIZE INTO RPT
+                 WRITE RPT
+                 PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+             END-IF.
+             IF RESTART-ACTIVE
+                 OPEN EXTEND AUFILE
+             ELSE
+                 OPEN OUTPUT AUFILE
+             END-IF.
+             PERFORM CHECK-FS4-PARA THRU CHECK-FS4-PARA-X.
+             IF RESTART-ACTIVE
+                 OPEN EXTEND CKFILE
+             ELSE
+                 OPEN OUTPUT CKFILE
+             END-IF.
+             PERFORM CHECK-FS5-PARA THRU CHECK-FS5-PARA-X.
+             PERFORM RESTART-SKIP-PARA THRU RESTART-SKIP-PARA-X.
        OPEN-PARA-X. EXIT.
 
+      ******************************************************************
+      * TABLE-SIZE-PARA - READS THE ONE-RECORD TBFILE CONTROL FILE AT
+      * THE START OF THE JOB AND TURNS ITS ROW/COLUMN COUNTS INTO THE
+      * ROW-HI/COL-HI BOUNDS CHECKED AGAINST EVERY PLACE AND MOVE.
+      * ROW-LO/COL-LO STAY FIXED AT THE SCREEN SECTION'S TABLE1 ORIGIN
+      * SINCE TABLE1 ITSELF IS STILL A FIXED 11x21 DISPLAY BOX.
+      ******************************************************************
+       TABLE-SIZE-PARA.
+            OPEN INPUT TBFILE.
+            PERFORM CHECK-FS2-PARA THRU CHECK-FS2-PARA-X.
+            READ TBFILE AT END
+                DISPLAY "ROBOPGM: TBFILE HAS NO CONTROL RECORD"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+            PERFORM CHECK-FS2-PARA THRU CHECK-FS2-PARA-X.
+            MOVE TBL-CTL TO TBL-CTL-P.
+            IF (TBL-ROWS IS NOT NUMERIC)
+                    OR (TBL-COLS IS NOT NUMERIC) THEN
+                DISPLAY "ROBOPGM: TBFILE CONTROL RECORD IS NOT NUMERIC"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+            ADD ROW-LO TBL-ROWS GIVING ROW-HI.
+            SUBTRACT 1 FROM ROW-HI.
+            ADD COL-LO TBL-COLS GIVING COL-HI.
+            SUBTRACT 1 FROM COL-HI.
+            CLOSE TBFILE.
+            PERFORM CHECK-FS2-PARA THRU CHECK-FS2-PARA-X.
+       TABLE-SIZE-PARA-X. EXIT.
+
+      ******************************************************************
+      * OBSTACLE-PARA - LOADS THE OPTIONAL OBFILE OBSTACLE CONTROL
+      * FILE INTO OBSTACLE-TABLE, ONE BLOCKED ROW/COLUMN PAIR PER
+      * RECORD IN BOARD (NOT SCREEN) COORDINATES.  NO OBFILE PRESENT
+      * MEANS NO OBSTACLES - THE RUN IS NOT AFFECTED EITHER WAY.
+      ******************************************************************
+       OBSTACLE-PARA.
+            OPEN INPUT OBFILE.
+            PERFORM CHECK-FS3-PARA THRU CHECK-FS3-PARA-X.
+            IF FS3 IS = "00" THEN
+                PERFORM LOAD-OBSTACLE-PARA THRU LOAD-OBSTACLE-PARA-X
+                        UNTIL OB-EOF = 'Y'.
+            CLOSE OBFILE.
+            PERFORM CHECK-FS3-PARA THRU CHECK-FS3-PARA-X.
+       OBSTACLE-PARA-X. EXIT.
+
+       LOAD-OBSTACLE-PARA.
+            READ OBFILE AT END MOVE 'Y' TO OB-EOF.
+            PERFORM CHECK-FS3-PARA THRU CHECK-FS3-PARA-X.
+            IF OB-EOF IS NOT = 'Y' THEN
+                IF OBSTACLE-CNT IS NOT LESS THAN 50 THEN
+                    DISPLAY "ROBOPGM: OBFILE HAS MORE THAN 50 OBSTACLES"
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+                MOVE OB-REC TO OB-REC-P
+                ADD 1 TO OBSTACLE-CNT
+                MOVE OB-REC-ROW TO OB-ROW (OBSTACLE-CNT)
+                MOVE OB-REC-COL TO OB-COL (OBSTACLE-CNT).
+       LOAD-OBSTACLE-PARA-X. EXIT.
+
+      ******************************************************************
+      * RESTART-CHECK-PARA - WHEN OPERATIONS HAS FED A MATCHING RSFILE
+      * RESTART CONTROL RECORD (THE LAST LINE WRITTEN TO A PRIOR RUN'S
+      * CKFILE), RESTORES TOT-CMD-CNT/TOT-REJ-CNT/ROW1/COL1/FACE1/
+      * PLACE-ISSUED FROM IT AND SETS RESTART-ACTIVE-SW SO OPEN-PARA
+      * KNOWS TO OPEN RPFILE/AUFILE/CKFILE EXTEND INSTEAD OF OUTPUT,
+      * PRESERVING THE PRIOR RUN'S REPORT/AUDIT/CHECKPOINT HISTORY
+      * RATHER THAN TRUNCATING IT.  NO RSFILE MEANS A NORMAL RUN FROM
+      * THE TOP - THE RUN IS NOT AFFECTED EITHER WAY.  RSFILE IS
+      * CLOSED UNCONDITIONALLY, WHETHER OR NOT IT WAS FOUND.
+      ******************************************************************
+       RESTART-CHECK-PARA.
+            MOVE 'N' TO RESTART-ACTIVE-SW.
+            OPEN INPUT RSFILE.
+            PERFORM CHECK-FS6-PARA THRU CHECK-FS6-PARA-X.
+            IF FS6 IS = "00" THEN
+                READ RSFILE INTO RS-REC
+                PERFORM CHECK-FS6-PARA THRU CHECK-FS6-PARA-X
+                MOVE RS-REC TO CKPT-REC
+                MOVE CKPT-CNT TO RESTART-CNT TOT-CMD-CNT
+                MOVE CKPT-REJ TO TOT-REJ-CNT
+                MOVE CKPT-ROW TO ROW1
+                MOVE CKPT-COL TO COL1
+                MOVE CKPT-FACE TO FACE1
+                MOVE CKPT-PLACED TO PLACE-ISSUED
+                PERFORM SET-ROBO1-PARA THRU SET-ROBO1-PARA-X
+                MOVE 'Y' TO RESTART-ACTIVE-SW.
+            CLOSE RSFILE.
+            PERFORM CHECK-FS6-PARA THRU CHECK-FS6-PARA-X.
+       RESTART-CHECK-PARA-X. EXIT.
+
+      ******************************************************************
+      * RESTART-SKIP-PARA - ON A RESTART, SKIPS THE RECORDS OF IPFILE
+      * ALREADY REPORTED IN A PRIOR RUN SO PROCESSING PICKS UP FROM THE
+      * LAST CHECKPOINT INSTEAD OF RECORD ONE.  NO-OP ON A NORMAL RUN.
+      ******************************************************************
+       RESTART-SKIP-PARA.
+            IF RESTART-ACTIVE THEN
+                PERFORM SKIP-RESTART-PARA THRU SKIP-RESTART-PARA-X
+                        VARYING RESTART-SUB FROM 1 BY 1
+                        UNTIL RESTART-SUB > RESTART-CNT
+                           OR IP-EOF IS = 'Y'
+                IF IP-EOF IS = 'Y' THEN
+                    DISPLAY "ROBOPGM: RESTART CHECKPOINT " RESTART-CNT
+                            " EXCEEDS IPFILE RECORD COUNT"
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-IF.
+       RESTART-SKIP-PARA-X. EXIT.
+
+       SKIP-RESTART-PARA.
+            READ IPFILE AT END MOVE 'Y' TO IP-EOF.
+            PERFORM CHECK-FS-PARA THRU CHECK-FS-PARA-X.
+       SKIP-RESTART-PARA-X. EXIT.
+
+       SET-ROBO1-PARA.
+            EVALUATE FACE1
+               WHEN "EAST" MOVE "E" TO ROBO1
+               WHEN "WEST" MOVE "W" TO ROBO1
+               WHEN "NORTH" MOVE "N" TO ROBO1
+               WHEN "SOUTH" MOVE "S" TO ROBO1
+               WHEN OTHER MOVE SPACE TO ROBO1
+            END-EVALUATE.
+       SET-ROBO1-PARA-X. EXIT.
+
+      ******************************************************************
+      * CHECKPOINT-PARA - EVERY CKPT-INTERVAL COMMANDS, SAVES
+      * TOT-CMD-CNT AND THE ROBOT'S CURRENT ROW1/COL1/FACE1/
+      * PLACE-ISSUED TO CKFILE SO A LATER RUN CAN RESTART FROM HERE
+      * VIA RESTART-PARA INSTEAD OF REPLAYING THE WHOLE INPUT FILE.
+      ******************************************************************
+       CHECKPOINT-PARA.
+            DIVIDE TOT-CMD-CNT BY CKPT-INTERVAL
+                    GIVING CKPT-DIV REMAINDER CKPT-REM.
+            IF CKPT-REM IS = ZERO THEN
+                MOVE TOT-CMD-CNT TO CKPT-CNT
+                MOVE ROW1 TO CKPT-ROW
+                MOVE COL1 TO CKPT-COL
+                MOVE FACE1 TO CKPT-FACE
+                MOVE PLACE-ISSUED TO CKPT-PLACED
+                MOVE TOT-REJ-CNT TO CKPT-REJ
+                MOVE CKPT-REC TO CK-REC
+                WRITE CK-REC
+                PERFORM CHECK-FS5-PARA THRU CHECK-FS5-PARA-X.
+       CHECKPOINT-PARA-X. EXIT.
+
+      ******************************************************************
+      * CHECK-FS-PARA / CHECK-FS1-PARA / CHECK-FS2-PARA / CHECK-FS3-
+      * PARA - VERIFY THE FILE STATUS SET BY THE LAST IPFILE/RPFILE/
+      * TBFILE/OBFILE I/O CALL.
+      * "00" IS ALWAYS GOOD; "10" IS ONLY GOOD ON IPFILE, WHERE IT
+      * MEANS END OF FILE.  ANYTHING ELSE IS TREATED AS FATAL SO THE
+      * JOB DOES NOT RUN BLIND ON A BAD DATASET - INCLUDING "06", WHICH
+      * MEANS AN INPUT RECORD RAN PAST COLUMN 18 AND WAS TRUNCATED; THE
+      * OVERFLOW BYTES WOULD OTHERWISE SURFACE AS A BOGUS EXTRA COMMAND
+      * ON THE NEXT READ.
+      ******************************************************************
+       CHECK-FS-PARA.
+            IF FS IS NOT = "00" AND FS IS NOT = "10"
+                DISPLAY "ROBOPGM: IPFILE I/O ERROR - FILE STATUS " FS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS-PARA-X. EXIT.
+
+       CHECK-FS1-PARA.
+            IF FS1 IS NOT = "00"
+                DISPLAY "ROBOPGM: RPFILE I/O ERROR - FILE STATUS " FS1
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS1-PARA-X. EXIT.
+
+       CHECK-FS2-PARA.
+            IF FS2 IS NOT = "00"
+                DISPLAY "ROBOPGM: TBFILE I/O ERROR - FILE STATUS " FS2
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS2-PARA-X. EXIT.
+
+       CHECK-FS3-PARA.
+            IF FS3 IS NOT = "00" AND FS3 IS NOT = "10"
+                                 AND FS3 IS NOT = "05"
+                DISPLAY "ROBOPGM: OBFILE I/O ERROR - FILE STATUS " FS3
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS3-PARA-X. EXIT.
+
+       CHECK-FS4-PARA.
+            IF FS4 IS NOT = "00"
+                DISPLAY "ROBOPGM: AUFILE I/O ERROR - FILE STATUS " FS4
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS4-PARA-X. EXIT.
+
+       CHECK-FS5-PARA.
+            IF FS5 IS NOT = "00"
+                DISPLAY "ROBOPGM: CKFILE I/O ERROR - FILE STATUS " FS5
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS5-PARA-X. EXIT.
+
+       CHECK-FS6-PARA.
+            IF FS6 IS NOT = "00" AND FS6 IS NOT = "10"
+                                 AND FS6 IS NOT = "05"
+                DISPLAY "ROBOPGM: RSFILE I/O ERROR - FILE STATUS " FS6
+                MOVE 16 TO RETURN-CODE
+                STOP RUN.
+
+       CHECK-FS6-PARA-X. EXIT.
+
+      ******************************************************************
+      * CHECK-BOUNDS-PARA - SETS IN-BOUNDS-SW TO 'Y' WHEN ROW1/COL1
+      * FALL WITHIN THE CURRENT ROW-LO/ROW-HI AND COL-LO/COL-HI
+      * WINDOW SET UP BY TABLE-SIZE-PARA AND THE CELL IS NOT ONE OF THE
+      * OBSTACLES LOADED BY OBSTACLE-PARA; 'N' OTHERWISE.  PLACE-PARA
+      * AND MOVE-PARA BOTH PERFORM THIS INSTEAD OF TESTING A FIXED
+      * 88-LEVEL NOW THAT THE TABLETOP SIZE IS CONFIGURABLE.
+      ******************************************************************
+       CHECK-BOUNDS-PARA.
+            MOVE 'N' TO IN-BOUNDS-SW.
+            IF ROW1 IS NOT LESS THAN ROW-LO
+                    AND ROW1 IS NOT GREATER THAN ROW-HI
+                    AND COL1 IS NOT LESS THAN COL-LO
+                    AND COL1 IS NOT GREATER THAN COL-HI
+                PERFORM CHECK-OBSTACLE-PARA THRU CHECK-OBSTACLE-PARA-X
+                IF NOT BLOCKED
+                    MOVE 'Y' TO IN-BOUNDS-SW.
+
+       CHECK-BOUNDS-PARA-X. EXIT.
+
+      ******************************************************************
+      * CHECK-OBSTACLE-PARA - SETS BLOCKED-SW TO 'Y' WHEN THE BOARD
+      * CELL UNDER ROW1/COL1 (CONVERTED BACK TO BOARD COORDINATES)
+      * MATCHES ONE OF THE BLOCKED CELLS IN OBSTACLE-TABLE.
+      ******************************************************************
+       CHECK-OBSTACLE-PARA.
+            MOVE 'N' TO BLOCKED-SW.
+            SUBTRACT ROW-LO FROM ROW1 GIVING OB-CHK-ROW.
+            SUBTRACT COL-LO FROM COL1 GIVING OB-CHK-COL.
+            PERFORM SEARCH-OBSTACLE-PARA THRU SEARCH-OBSTACLE-PARA-X
+                    VARYING OB-SUB FROM 1 BY 1
+                    UNTIL OB-SUB > OBSTACLE-CNT.
+
+       CHECK-OBSTACLE-PARA-X. EXIT.
+
+       SEARCH-OBSTACLE-PARA.
+            IF OB-ROW (OB-SUB) = OB-CHK-ROW
+                    AND OB-COL (OB-SUB) = OB-CHK-COL
+                MOVE 'Y' TO BLOCKED-SW.
+
+       SEARCH-OBSTACLE-PARA-X. EXIT.
+
        READ-PARA.
            READ IPFILE INTO CMD AT END MOVE "Y" TO IP-EOF.
-           MOVE CMD TO CMD-P CMD-R.
+           PERFORM CHECK-FS-PARA THRU CHECK-FS-PARA-X.
+           MOVE CMD TO CMD-P CMD-R CMD-HEAD.
            IF IP-EOF IS = 'Y' THEN
-                MOVE "NO COMMANDS IN INPUT FILE" TO RPT
-                WRITE RPT
+                IF TOT-CMD-CNT IS = ZERO THEN
+                    MOVE "NO COMMANDS IN INPUT FILE" TO RPT
+                    WRITE RPT
+                    PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                END-IF
                 GO TO CLOSE-PARA.
 
-           IF NOT VALID-CMD THEN
+           ADD 1 TO TOT-CMD-CNT.
+           SUBTRACT ROW-LO FROM ROW1 GIVING BEF-R.
+           SUBTRACT COL-LO FROM COL1 GIVING BEF-C.
+           MOVE FACE1 TO BEF-F.
+
+           IF (NOT VALID-CMD) AND (NOT REPORT-CMD) THEN
                   MOVE SPACES TO RPT
                   STRING "COMMAND: " DELIMITED BY SIZE
                          CMD DELIMITED BY SIZE
                          "  INVALID COMMAND" INTO RPT
-                  WRITE RPT    
+                  WRITE RPT
+                  PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                  ADD 1 TO TOT-REJ-CNT
+           ELSE IF CMD1 IS = "END" THEN
+                   PERFORM END-PARA THRU END-PARA-X
+           ELSE IF REPORT-CMD THEN
+                   PERFORM REPORT-PARA THRU REPORT-PARA-X
            ELSE IF CMD1 IS NOT = 'PLACE' THEN
                    MOVE SPACES TO RPT
                    STRING "COMMAND: " DELIMITED BY SIZE
                           CMD DELIMITED BY SIZE
                           "  NEED TO ENTER PLACE COMMAND FIRST" INTO RPT
                    WRITE RPT
+                   PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
                 ELSE IF (R IS NOT NUMERIC) OR (C IS NOT NUMERIC) THEN
                          MOVE SPACES TO RPT
                          STRING "COMMAND: " DELIMITED BY SIZE
                                  CMD DELIMITED BY SIZE
                           "  INVALID PLACE COMMAND COORDINATES" INTO RPT
                          WRITE RPT
+                         PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                         ADD 1 TO TOT-REJ-CNT
                      ELSE IF NOT VALID-FACE THEN
                              MOVE SPACES TO RPT
                              STRING "COMMAND: " DELIMITED BY SIZE
                                     CMD DELIMITED BY SIZE
                            "  INVALID PLACE COMMAND FACE VALUE" INTO RPT
                            WRITE RPT
+                           PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                           ADD 1 TO TOT-REJ-CNT
                           ELSE
                              MOVE SPACES TO RPT
                              PERFORM PLACE-PARA THRU PLACE-PARA-X.
 
        READ-PARA-X. EXIT.
 
-       PLACE-PARA. 
+       PLACE-PARA.
            IF (R IS NOT NUMERIC) OR (C IS NOT NUMERIC) THEN
                    MOVE SPACES TO RPT
                    STRING "COMMAND: " DELIMITED BY SIZE
                            CMD DELIMITED BY SIZE
                           "  INVALID PLACE COMMAND COORDINATES" INTO RPT
                     WRITE RPT
+                    PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                    ADD 1 TO TOT-REJ-CNT
            ELSE IF NOT VALID-FACE THEN
                    MOVE SPACES TO RPT
                    STRING "COMMAND: " DELIMITED BY SIZE
                            CMD DELIMITED BY SIZE
                           "  INVALID PLACE COMMAND FACE VALUE" INTO RPT
                    WRITE RPT
+                   PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                   ADD 1 TO TOT-REJ-CNT
                 ELSE
                     MOVE ROW1 TO ROW-TMP
                     MOVE COL1 TO COL-TMP
                     MOVE FACE1 TO FACE-TMP
-                    ADD 5 TO R GIVING ROW1
-                    ADD 20 TO C GIVING COL1
+                    ADD ROW-LO TO R GIVING ROW1
+                    ADD COL-LO TO C GIVING COL1
                     MOVE FACE TO FACE1
-                    IF ROW-VALID AND COL-VALID THEN
+                    PERFORM CHECK-BOUNDS-PARA THRU CHECK-BOUNDS-PARA-X
+                    IF IN-BOUNDS THEN
                        MOVE "Y" TO PLACE-ISSUED
                        EVALUATE FACE
                           WHEN "EAST" MOVE "E" TO ROBO1
@@ -175,21 +751,96 @@
                        STRING "COMMAND: " DELIMITED BY SIZE
                               CMD DELIMITED BY SIZE
                            "  OUT OF THE TABLE - IGNORED" INTO RPT
-                       WRITE RPT.
+                       WRITE RPT
+                       PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                       ADD 1 TO TOT-REJ-CNT.
 
        PLACE-PARA-X. EXIT.
                      
        DISPLAY-PARA.
-                SUBTRACT 5 FROM ROW1 GIVING AFT-R.
-                SUBTRACT 20 FROM COL1 GIVING AFT-C.
+                SUBTRACT ROW-LO FROM ROW1 GIVING AFT-R.
+                SUBTRACT COL-LO FROM COL1 GIVING AFT-C.
                 MOVE FACE1 TO AFT-F.
                 MOVE RPT-REC TO RPT.
                 WRITE RPT.
+                PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
                 DISPLAY ROBO1 AT LINE ROW1 COLUMN COL1.
 
-       DISPLAY-PARA-X. EXIT.   
+       DISPLAY-PARA-X. EXIT.
 
+      ******************************************************************
+      * REPORT-PARA - WRITES THE ROBOT'S CURRENT ROW/COLUMN/FACING
+      * TO RPFILE ON DEMAND.  DOES NOT MOVE THE ROBOT.  REPORT IS
+      * ALLOWED BEFORE THE FIRST PLACE AND AFTER AN "END" RESET, BUT
+      * ROW1/COL1 ARE ZERO AT THAT POINT, NOT A REAL POSITION - RATHER
+      * THAN LET THE UNSIGNED SUBTRACTION WRAP AROUND INTO WHAT LOOKS
+      * LIKE A VALID TABLE-ORIGIN READING, RPT-NO-ROBOT-SW ROUTES THIS
+      * CASE TO AN EXPLICIT "NO ROBOT PLACED" LINE INSTEAD, IN BOTH
+      * RPFILE (HERE) AND AUFILE (AUDIT-PARA).
+      ******************************************************************
+       REPORT-PARA.
+            IF PLACE-ISSUED IS = 'Y' THEN
+                SUBTRACT ROW-LO FROM ROW1 GIVING AFT-R
+                SUBTRACT COL-LO FROM COL1 GIVING AFT-C
+                MOVE FACE1 TO AFT-F
+                MOVE RPT-REC TO RPT
+                WRITE RPT
+                PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+            ELSE
+                MOVE 'Y' TO RPT-NO-ROBOT-SW
+                MOVE SPACES TO RPT
+                STRING "COMMAND: " DELIMITED BY SIZE
+                       CMD DELIMITED BY SIZE
+                       "  NO ROBOT PLACED" INTO RPT
+                WRITE RPT
+                PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+            END-IF.
+
+       REPORT-PARA-X. EXIT.
+
+      ******************************************************************
+      * END-PARA - CLOSES OUT THE CURRENT ROBOT RUN ON AN "END"
+      * DELIMITER RECORD, MARKS THE BOUNDARY IN RPFILE, AND RESETS
+      * PLACE-ISSUED/POSITION SO THE NEXT PLACE STARTS A NEW RUN.
+      ******************************************************************
+       END-PARA.
+            MOVE SPACES TO RPT.
+            STRING "============== END OF RUN ==============" DELIMITED
+                   BY SIZE INTO RPT.
+            WRITE RPT.
+            PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+            MOVE "N" TO PLACE-ISSUED.
+            MOVE ZERO TO ROW1 COL1.
+            MOVE SPACES TO FACE1 ROBO1.
+
+       END-PARA-X. EXIT.
+
+      ******************************************************************
+      * MOVE-PARA - MOVE TAKES AN OPTIONAL STEP COUNT IN CMD-P'S R
+      * FIELD (E.G. "MOVE   03" ADVANCES THREE CELLS); A NON-NUMERIC OR
+      * ZERO R MEANS A PLAIN "MOVE" WITH THE ORIGINAL ONE-CELL
+      * BEHAVIOR.  MOVE-STEP-PARA IS PERFORMED ONCE PER CELL AND STOPS
+      * EARLY - WITH PARTIAL PROGRESS KEPT - THE FIRST TIME A STEP
+      * WOULD RUN OFF THE TABLE OR INTO AN OBSTACLE.  THE STEPS
+      * THEMSELVES ARE SILENT - MOVE-PARA WRITES EXACTLY ONE RPFILE
+      * LINE FOR THE WHOLE COMMAND, REFLECTING THE NET RESULT, THE
+      * SAME AS EVERY OTHER COMMAND IN THIS PROGRAM.
+      ******************************************************************
        MOVE-PARA.
+            IF R IS NUMERIC AND R IS GREATER THAN ZERO THEN
+                MOVE R TO MOVE-CNT
+            ELSE
+                MOVE 1 TO MOVE-CNT.
+            MOVE 'N' TO MOVE-BLOCKED-SW.
+            PERFORM MOVE-STEP-PARA THRU MOVE-STEP-PARA-X
+                    VARYING MOVE-SUB FROM 1 BY 1
+                    UNTIL MOVE-SUB > MOVE-CNT OR MOVE-BLOCKED.
+            IF NOT MOVE-BLOCKED
+                PERFORM DISPLAY-PARA.
+
+       MOVE-PARA-X. EXIT.
+
+       MOVE-STEP-PARA.
             MOVE ROW1 TO ROW-TMP.
             MOVE COL1 TO COL-TMP.
             IF FACE1 = "EAST"
@@ -201,19 +852,21 @@
             ELSE IF FACE1 = "SOUTH"
                     ADD 1 TO ROW1
             END-IF.
-            IF ROW-VALID AND COL-VALID THEN
-                PERFORM DISPLAY-PARA
-            ELSE
+            PERFORM CHECK-BOUNDS-PARA THRU CHECK-BOUNDS-PARA-X.
+            IF NOT IN-BOUNDS THEN
                 MOVE ROW-TMP TO ROW1
                 MOVE COL-TMP TO COL1
+                MOVE 'Y' TO MOVE-BLOCKED-SW
                 MOVE SPACES TO RPT
                 STRING "COMMAND: " DELIMITED BY SIZE
                        CMD DELIMITED BY SIZE
                        "  OUT OF THE TABLE - IGNORED" INTO RPT
                 WRITE RPT
+                PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                ADD 1 TO TOT-REJ-CNT
             END-IF.
 
-       MOVE-PARA-X. EXIT.
+       MOVE-STEP-PARA-X. EXIT.
 
        LEFT-PARA.
             IF FACE1 = "EAST"
@@ -252,30 +905,119 @@
        RIGHT-PARA-X. EXIT.
 
        ROBO-MOVE-PARA.
-            INITIALIZE CMD CMD-P.
+            INITIALIZE CMD CMD-P CMD-HEAD.
             INITIALIZE RPT.
             READ IPFILE INTO CMD AT END MOVE "Y" TO IP-EOF.
+            PERFORM CHECK-FS-PARA THRU CHECK-FS-PARA-X.
             IF IP-EOF IS = 'Y'
                 GO TO CLOSE-PARA.
+            ADD 1 TO TOT-CMD-CNT.
             MOVE CMD TO CMD-P.
            MOVE CMD TO CMD-R.
-           SUBTRACT 5 FROM ROW1 GIVING BEF-R.
-           SUBTRACT 20 FROM COL1 GIVING BEF-C.
+           MOVE CMD TO CMD-HEAD.
+           SUBTRACT ROW-LO FROM ROW1 GIVING BEF-R.
+           SUBTRACT COL-LO FROM COL1 GIVING BEF-C.
            MOVE FACE1 TO BEF-F.
-            EVALUATE CMD1
-                WHEN "PLACE" PERFORM PLACE-PARA THRU PLACE-PARA-X
-                WHEN "MOVE"  PERFORM MOVE-PARA THRU MOVE-PARA-X
-                WHEN "LEFT"  PERFORM LEFT-PARA THRU LEFT-PARA-X
-                WHEN "RIGHT" PERFORM RIGHT-PARA THRU RIGHT-PARA-X
-                WHEN OTHER   
-                       STRING "COMMAND: " DELIMITED BY SIZE
-                              CMD DELIMITED BY SIZE
-                              "  INVALID COMMAND" INTO RPT
-                       WRITE RPT     
-            END-EVALUATE.
-       
+            IF REPORT-CMD THEN
+                PERFORM REPORT-PARA THRU REPORT-PARA-X
+            ELSE
+                EVALUATE CMD1
+                    WHEN "PLACE" PERFORM PLACE-PARA THRU PLACE-PARA-X
+                    WHEN "MOVE"  PERFORM MOVE-PARA THRU MOVE-PARA-X
+                    WHEN "LEFT"  PERFORM LEFT-PARA THRU LEFT-PARA-X
+                    WHEN "RIGHT" PERFORM RIGHT-PARA THRU RIGHT-PARA-X
+                    WHEN "END"   PERFORM END-PARA THRU END-PARA-X
+                    WHEN OTHER
+                           STRING "COMMAND: " DELIMITED BY SIZE
+                                  CMD DELIMITED BY SIZE
+                                  "  INVALID COMMAND" INTO RPT
+                           WRITE RPT
+                           PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X
+                           ADD 1 TO TOT-REJ-CNT
+                END-EVALUATE
+            END-IF.
+
        ROBO-MOVE-PARA-X. EXIT.
 
+      ******************************************************************
+      * TRAILER-PARA - WRITES THE END-OF-JOB SUMMARY TO RPFILE BEFORE
+      * THE FILES ARE CLOSED: TOTAL COMMANDS READ, TOTAL REJECTED, AND
+      * THE ROBOT'S FINAL POSITION/FACING.
+      ******************************************************************
+       TRAILER-PARA.
+            MOVE SPACES TO RPT.
+            STRING "============ END OF JOB SUMMARY ============"
+                   DELIMITED BY SIZE INTO RPT.
+            WRITE RPT.
+            PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+            MOVE SPACES TO RPT.
+            STRING "TOTAL COMMANDS READ: " DELIMITED BY SIZE
+                   TOT-CMD-CNT DELIMITED BY SIZE INTO RPT.
+            WRITE RPT.
+            PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+            MOVE SPACES TO RPT.
+            STRING "TOTAL REJECTED: " DELIMITED BY SIZE
+                   TOT-REJ-CNT DELIMITED BY SIZE INTO RPT.
+            WRITE RPT.
+            PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+            MOVE SPACES TO RPT.
+            IF PLACE-ISSUED IS = 'Y'
+                SUBTRACT ROW-LO FROM ROW1 GIVING ROW-TMP
+                SUBTRACT COL-LO FROM COL1 GIVING COL-TMP
+                STRING "FINAL POSITION: ROW=" DELIMITED BY SIZE
+                       ROW-TMP DELIMITED BY SIZE
+                       " COL=" DELIMITED BY SIZE
+                       COL-TMP DELIMITED BY SIZE
+                       " FACE=" DELIMITED BY SIZE
+                       FACE1 DELIMITED BY SIZE INTO RPT
+            ELSE
+                STRING "FINAL POSITION: NO ROBOT ACTIVE AT END OF JOB"
+                       DELIMITED BY SIZE INTO RPT.
+            WRITE RPT.
+            PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+
+       TRAILER-PARA-X. EXIT.
+
+      ******************************************************************
+      * AUDIT-PARA - WRITES ONE MACHINE-READABLE AUFILE RECORD PER
+      * COMMAND PROCESSED: THE JOB-START TIMESTAMP, THE RAW COMMAND AS
+      * READ FROM IPFILE, THE BEFORE POSITION CARRIED IN RPT-REC, AND
+      * THE AFTER POSITION FRESHLY COMPUTED FROM THE CURRENT ROW1/COL1/
+      * FACE1 SO IT STAYS CORRECT ACROSS EVERY COMMAND, INCLUDING END.
+      ******************************************************************
+       AUDIT-PARA.
+            IF RPT-NO-ROBOT THEN
+                MOVE SPACES TO AUD
+                STRING RUN-DATE DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       RUN-TIME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       CMD DELIMITED BY SIZE
+                       "  NO ROBOT PLACED" DELIMITED BY SIZE INTO AUD
+            ELSE
+                MOVE RUN-DATE TO AUD-DATE
+                MOVE RUN-TIME TO AUD-TIME
+                MOVE CMD TO AUD-CMD
+                MOVE BEF-R TO AUD-BEF-R
+                MOVE BEF-C TO AUD-BEF-C
+                MOVE BEF-F TO AUD-BEF-F
+                SUBTRACT ROW-LO FROM ROW1 GIVING AUD-AFT-R
+                SUBTRACT COL-LO FROM COL1 GIVING AUD-AFT-C
+                MOVE FACE1 TO AUD-AFT-F
+                MOVE AUD-REC TO AUD
+            END-IF.
+            WRITE AUD.
+            PERFORM CHECK-FS4-PARA THRU CHECK-FS4-PARA-X.
+
+       AUDIT-PARA-X. EXIT.
+
        CLOSE-PARA.
+           PERFORM TRAILER-PARA THRU TRAILER-PARA-X.
            CLOSE IPFILE.
+           PERFORM CHECK-FS-PARA THRU CHECK-FS-PARA-X.
            CLOSE RPFILE.
+           PERFORM CHECK-FS1-PARA THRU CHECK-FS1-PARA-X.
+           CLOSE AUFILE.
+           PERFORM CHECK-FS4-PARA THRU CHECK-FS4-PARA-X.
+           CLOSE CKFILE.
+           PERFORM CHECK-FS5-PARA THRU CHECK-FS5-PARA-X.
